@@ -1,36 +1,86 @@
       *COLUMNA 7: Asteriscos para comentarios
       *COLUMNA 8 - 11: Área A: Para nombres de de divisiones, y parrafos
       *COLUMNA 12 - 72: Área B: Para instrucciones y sentencias.
-       
+
       ******************************************************************
-      *                   PROGRAMA "HOLA-MUNDO" EN COBOL               *             
+      *                   PROGRAMA "HOLA-MUNDO" EN COBOL               *
       ******************************************************************
       ******************************************************************
-      * IDENTIFICATION DIVISION: 
-      *    División más corta y sirve para identificar el programa            
+      * IDENTIFICATION DIVISION:
+      *    División más corta y sirve para identificar el programa
       ******************************************************************
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HOLA-MUNDO.
+       AUTHOR. JOSE-VILCA.
 
       ******************************************************************
-      * ENVIRONMENT DIVISION: 
+      * ENVIRONMENT DIVISION:
       *    División que describe el entorno de ejecución del programa
-      ****************************************************************** 
-       ENVIRONMENT DIVISION. 
+      ******************************************************************
+       ENVIRONMENT DIVISION.
 
       ******************************************************************
       * DATA DIVISION:
       *    División donde se definen las variables y estructuras de dato
       ******************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
+      **************************************
+      * MENU PRINCIPAL (REQ. 012)           *
+      * HOLA-MUNDO ES LA PUERTA DE ENTRADA  *
+      * DEL SISTEMA Y LLAMA A LOS DEMAS     *
+      * PROGRAMAS SEGUN LA OPCION ELEGIDA   *
+      **************************************
+       01 WS-OPCION-MENU               PIC X(01) VALUE SPACE.
+          88 WS-OPCION-NOMINA                     VALUE '1'.
+          88 WS-OPCION-ESTACION                   VALUE '2'.
+          88 WS-OPCION-SALIR                      VALUE '3'.
+          88 WS-OPCION-VALIDA                     VALUE '1' '2' '3'.
+       01 WS-CONTINUAR-MENU            PIC X(01) VALUE 'S'.
+          88 WS-SEGUIR-EN-MENU                    VALUE 'S'.
+
       ******************************************************************
       * PROCEDURE DIVISION:
-      *    División que contiene las instrucciones y 
+      *    División que contiene las instrucciones y
       *    sentencias del programa
-      ****************************************************************** 
+      ******************************************************************
        PROCEDURE DIVISION.
-           DISPLAY "HOLA, MUNDO!".
+
+       MAIN-PROCEDURE.
+           DISPLAY "HOLA, MUNDO!"
+           PERFORM UNTIL NOT WS-SEGUIR-EN-MENU
+              PERFORM MOSTRAR-MENU-PRINCIPAL
+              PERFORM PROCESAR-OPCION-MENU
+           END-PERFORM
+           DISPLAY "FIN DEL PROGRAMA."
            STOP RUN.
-        
\ No newline at end of file
+
+       MOSTRAR-MENU-PRINCIPAL.
+           DISPLAY " ".
+           DISPLAY "===================================================".
+           DISPLAY "  SISTEMA DE PLANTA - MENU PRINCIPAL".
+           DISPLAY "===================================================".
+           DISPLAY "  1. NOMINA SEMANAL (CALCULO Y PAGO DE PLANILLA)".
+           DISPLAY "  2. ESTACION DEL ANO (CALENDARIO / FERIADOS)".
+           DISPLAY "  3. SALIR".
+           DISPLAY "===================================================".
+           DISPLAY "SELECCIONE UNA OPCION (1-3):".
+           ACCEPT WS-OPCION-MENU.
+
+       PROCESAR-OPCION-MENU.
+           IF WS-OPCION-VALIDA
+              EVALUATE TRUE
+                 WHEN WS-OPCION-NOMINA
+                    CALL "NOMINA-SEMANAL"
+                    END-CALL
+                 WHEN WS-OPCION-ESTACION
+                    CALL "ESTACION-ANO"
+                    END-CALL
+                 WHEN WS-OPCION-SALIR
+                    MOVE 'N' TO WS-CONTINUAR-MENU
+              END-EVALUATE
+           ELSE
+              DISPLAY "OPCION INVALIDA, INTENTE DE NUEVO."
+           END-IF.
+
