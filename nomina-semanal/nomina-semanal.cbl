@@ -3,9 +3,93 @@
        AUTHOR. JOSE-VILCA.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPLOYEE-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-MASTER-STATUS.
+
+           SELECT PAY-STUB-FILE ASSIGN TO "PAY-STUB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-STUB-STATUS.
+
+           SELECT TIME-CLOCK-FILE ASSIGN TO "TIME-CLOCK.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TIME-CLOCK-STATUS.
+
+           SELECT ACH-PAYMENT-FILE ASSIGN TO WS-ACH-PAYMENT-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACH-PAYMENT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "NOMINA-CHECKPOINT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT HOLIDAY-CALENDAR-FILE ASSIGN TO "HOLIDAY-CALENDAR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FERIADO-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-TRAIL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "HR-CONTROL-TOTAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMP-MASTER-RECORD.
+           05 EMP-ID                   PIC X(06).
+           05 EMP-NAME                 PIC X(20).
+           05 EMP-PAY-PER-HOUR         PIC 9(06)V99.
+           05 EMP-YTD-GROSS            PIC 9(08)V99.
+           05 EMP-YTD-DEDUCCIONES      PIC 9(08)V99.
+           05 EMP-YTD-HORAS-EXTRAS     PIC 9(05)V9999.
+           05 EMP-BANCO-RUTA           PIC X(09).
+           05 EMP-BANCO-CUENTA         PIC X(17).
+
+       FD  PAY-STUB-FILE.
+       01  PAY-STUB-LINE                PIC X(80).
+
+       FD  TIME-CLOCK-FILE.
+       01  TIME-CLOCK-RECORD.
+           05 PONCHE-EMP-ID             PIC X(06).
+           05 PONCHE-FECHA              PIC 9(08).
+           05 PONCHE-HORA-ENTRADA       PIC 9(06).
+           05 PONCHE-HORA-SALIDA        PIC 9(06).
+
+       FD  ACH-PAYMENT-FILE.
+       01  ACH-PAYMENT-RECORD.
+           05 ACH-EMP-ID                PIC X(06).
+           05 ACH-RUTA-BANCARIA         PIC X(09).
+           05 ACH-CUENTA-BANCARIA       PIC X(17).
+           05 ACH-MONTO-NETO            PIC 9(08)V99.
+           05 ACH-FECHA-PAGO            PIC 9(08).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-EMP-ID                PIC X(06).
+           05 CKPT-TIMESTAMP              PIC X(21).
+           05 CKPT-PAGO-NETO              PIC 9(06)V99.
+           05 CKPT-LOTE-FECHA             PIC 9(08).
+
+       FD  HOLIDAY-CALENDAR-FILE.
+           COPY HOLIDAY-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT-LOG-RECORD.
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05 CTL-TOTAL-EMPLEADOS       PIC 9(05).
+           05 CTL-TOTAL-PAGO-NETO       PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
-      
+
       *******************
       *TITULOS Y TEXTOS *
       *******************
@@ -14,27 +98,41 @@
              "CALCULO DE NOMINA SEMANAL CON HORAS EXTRAS".
        01 WS-INPUT-DATA-TEXT           PIC X(50)
                                                       VALUE
-             "INGRESO DE DATOS DEL TRABAJADOR". 
+             "INGRESO DE DATOS DEL TRABAJADOR".
        01 WS-OUTPUT-DATA-TEXT          PIC X(50)
                                                       VALUE
              "RESULTADOS DEL CALCULO DE NOMINA".
 
       *******************
       *DATOS DE ENTRADA *
-      ******************* 
+      *******************
+       01 WS-EMP-ID                    PIC X(06).
        01 WS-NAME                      PIC X(20).
+       01 WS-BANCO-RUTA                PIC X(09).
+       01 WS-BANCO-CUENTA              PIC X(17).
        01 WS-HOURS-WORKED.
           05 WS-HOUR                   PIC 9(02).
-          05 WS-MINUTE                 PIC 9(02). 
+          05 WS-MINUTE                 PIC 9(02).
              88 WS-MINUTE-RANGE                       VALUE 0 THRU 59.
           05 WS-SECONDS                PIC 9(02).
              88 WS-SECONDS-RANGE                      VALUE 0 THRU 59.
 
-       01 WS-PAY-PER-HOUR              PIC 9(06)V99. 
-       01 WS-TOTAL-HOURS               PIC 9(03)V9999. 
+       01 WS-PAY-PER-HOUR              PIC 9(06)V99.
+       01 WS-TOTAL-HOURS               PIC 9(03)V9999.
+
+      *******************************
+      * TURNO Y FERIADO (REQ. 004)  *
+      *******************************
+       01 WS-TIPO-TURNO                PIC X          VALUE 'D'.
+          88 WS-TURNO-DIA                              VALUE 'D'.
+          88 WS-TURNO-NOCHE                            VALUE 'N'.
+       01 WS-ES-FERIADO                PIC X          VALUE 'N'.
+          88 WS-DIA-FERIADO                            VALUE 'S'.
+          88 WS-DIA-NO-FERIADO                         VALUE 'N'.
+       01 WS-PAY-PER-HOUR-EFECTIVO     PIC 9(06)V99.
       **************
       * CONSTANTES *
-      ************** 
+      **************
        01 WS-CONVERT-MINUTE-TO-HOUR    PIC V9999 COMP-3
                                                       VALUE .0166.
        01 WS-CONVERT-SECONDS-TO-HOUR   PIC V9999 COMP-3
@@ -42,12 +140,44 @@
        01 WS-FIXED-TAX                 PIC V99 COMP-3 VALUE .1.
        01 WS-COMMISSION                PIC 99V99 COMP-3
                                                       VALUE 1.5.
+      *****************************
+      * DEDUCCIONES DE LEY (PERU) *
+      *****************************
+       01 WS-TASA-PENSION              PIC V99 COMP-3 VALUE .05.
+       01 WS-TASA-OTRAS-DEDUCCIONES    PIC V99 COMP-3 VALUE .02.
+
+      ***********************************
+      * TABLA DE DIFERENCIALES DE TURNO *
+      ***********************************
+       01 WS-DIFERENCIAL-NOCTURNO      PIC V99 COMP-3 VALUE .35.
+       01 WS-DIFERENCIAL-FERIADO       PIC 9V99 COMP-3 VALUE 1.00.
+       01 WS-HORAS-FERIADO-DEL-PONCHE  PIC 9(03)V9999 VALUE 0.
+       01 WS-HORAS-NOCHE-DEL-PONCHE    PIC 9(03)V9999 VALUE 0.
 
       *******************
-      * DATOS DE SALIDA * 
+      * DATOS DE SALIDA *
       *******************
        01 WS-PAY-TOTAL                 PIC 9(06)V99.
        01 WS-OVERTIME-PAYMENT          PIC 9(06)V99   VALUE .0.
+       01 WS-IMPUESTO-RETENIDO         PIC 9(06)V99   VALUE .0.
+       01 WS-PENSION-RETENIDA          PIC 9(06)V99   VALUE .0.
+       01 WS-OTRAS-DEDUCCIONES         PIC 9(06)V99   VALUE .0.
+       01 WS-TOTAL-DEDUCCIONES         PIC 9(06)V99   VALUE .0.
+       01 WS-PAY-NETO                  PIC 9(06)V99   VALUE .0.
+
+       01 WS-IMPUESTO-RETENIDO-DISPLAY PIC ZZZ,ZZ9.99.
+       01 WS-TOTAL-DEDUCCIONES-DISPLAY PIC ZZZ,ZZ9.99.
+       01 WS-PAY-NETO-DISPLAY          PIC ZZZ,ZZ9.99.
+
+      *****************************************
+      * ACUMULADOS DEL AÑO (YTD) POR EMPLEADO  *
+      *****************************************
+       01 WS-YTD-GROSS                 PIC 9(08)V99   VALUE 0.
+       01 WS-YTD-DEDUCCIONES           PIC 9(08)V99   VALUE 0.
+       01 WS-YTD-HORAS-EXTRAS          PIC 9(05)V9999 VALUE 0.
+       01 WS-YTD-GROSS-DISPLAY         PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-YTD-DEDUCCIONES-DISPLAY   PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-YTD-HORAS-EXTRAS-DISPLAY  PIC ZZZ,ZZ9.9999.
 
        01 WS-PAY-TOTAL-DISPLAY         PIC ZZZ,ZZ9.99.
        01 WS-HOURS-WORKED-DISPLAY.
@@ -57,19 +187,19 @@
           05 FILLER                    PIC X          VALUE ":".
           05 WS-SECONDS-DISPLAY        PIC 99.
        01 WS-OVERTIME-PAYMENT-DISPLAY  PIC ZZZ,ZZ9.99.
-       01 WS-PAY-PER-HOUR-DISPLAY      PIC ZZZ,ZZ9.99.       
+       01 WS-PAY-PER-HOUR-DISPLAY      PIC ZZZ,ZZ9.99.
        01 WS-TOTAL-HOURS-DISPLAY       PIC ZZZ.9999.
 
        01 WS-DATE-TIME-SYSTEM          PIC X(20).
-       01 WS-DATE-TODAY.               
+       01 WS-DATE-TODAY.
           05 WS-DAY-TODAY              PIC 99.
           05 WS-FILLER                 PIC X          VALUE "-".
           05 WS-MONTH-TODAY            PIC 99.
           05 WS-FILLER                 PIC X          VALUE "-".
           05 WS-YEAR-TODAY             PIC 9999.
        01 WS-TIME-TODAY.
-          05 WS-HOUR-TODAY             PIC 99.          
-          05 WS-MINUTE-TODAY           PIC 99.          
+          05 WS-HOUR-TODAY             PIC 99.
+          05 WS-MINUTE-TODAY           PIC 99.
           05 WS-SECONDS-TODAY          PIC 99.
 
        01 WS-AMPM-TODAY                PIC X(2).
@@ -79,13 +209,118 @@
           05 WS-MINUTE-FORMAT          PIC 99.
           05 FILLER                    PIC X          VALUE ":".
           05 WS-SECONDS-FORMAT         PIC 99.
-          05 FILLER                    PIC X          VALUE SPACE. 
+          05 FILLER                    PIC X          VALUE SPACE.
           05 WS-AMPM-OUT               PIC XX.
-           
-       
+
+      ***************************
+      * CONTROL DEL LOTE (BATCH)*
+      ***************************
+       01 WS-EMP-MASTER-STATUS         PIC X(02).
+       01 WS-PAY-STUB-STATUS           PIC X(02).
+       01 WS-TIME-CLOCK-STATUS         PIC X(02).
+       01 WS-ACH-PAYMENT-STATUS        PIC X(02).
+       01 WS-CHECKPOINT-STATUS         PIC X(02).
+       01 WS-ULTIMO-EMP-COMPLETADO     PIC X(06)      VALUE SPACE.
+       01 WS-FERIADO-STATUS            PIC X(02).
+       01 WS-LOTE-FECHA-CLAVE          PIC 9(08)      VALUE 0.
+       01 WS-AVISO-CKPT-VIEJO-OK       PIC X          VALUE 'N'.
+          88 WS-AVISO-CKPT-VIEJO-DADO                 VALUE 'S'.
+
+      **************************************
+      * NOMBRE DINAMICO DEL ARCHIVO ACH:    *
+      * SE ESCRIBE SIEMPRE A UN ARCHIVO DE  *
+      * TRABAJO Y SOLO SE RENOMBRA AL       *
+      * NOMBRE DEFINITIVO (LISTO PARA EL    *
+      * BANCO) SI LA CONCILIACION APRUEBA   *
+      * EL LOTE (REQ. 014 REVISADO)         *
+      **************************************
+       01 WS-ACH-PAYMENT-FILENAME      PIC X(24)
+                                       VALUE "ACH-PAYMENT.WRK".
+       01 WS-ACH-PAYMENT-FINAL-OK      PIC X(24)
+                                       VALUE "ACH-PAYMENT.DAT".
+       01 WS-ACH-PAYMENT-FINAL-HELD    PIC X(24)
+                                       VALUE "ACH-PAYMENT-HELD.DAT".
+
+      **************************************
+      * BITACORA DE AUDITORIA (REQ. 013)    *
+      **************************************
+       01 WS-AUDIT-STATUS              PIC X(02).
+       01 WS-OPERADOR-ID               PIC X(08)      VALUE SPACE.
+       01 WS-AUDIT-DESCRIPCION         PIC X(50)      VALUE SPACE.
+
+      **************************************
+      * CONCILIACION DE TOTALES DE CONTROL  *
+      * (REQ. 014)                          *
+      **************************************
+       01 WS-CONTROL-TOTAL-STATUS      PIC X(02).
+       01 WS-LOTE-APROBADO-OK          PIC X          VALUE 'N'.
+          88 WS-LOTE-APROBADO                         VALUE 'S'.
+          88 WS-LOTE-RETENIDO                         VALUE 'N'.
+       01 WS-CONTROL-TOTAL-LEIDO-OK    PIC X          VALUE 'N'.
+          88 WS-CONTROL-TOTAL-SI-LEIDO                VALUE 'S'.
+          88 WS-CONTROL-TOTAL-NO-LEIDO                VALUE 'N'.
+
+      **************************************
+      * TABLA DE FERIADOS (REQ. 011)        *
+      * CARGADA DEL CALENDARIO GENERADO POR *
+      * ESTACION-ANO                        *
+      **************************************
+       01 WS-CONTADOR-FERIADOS         PIC 9(04)      VALUE 0.
+       01 WS-TABLA-FERIADOS.
+          05 WS-FERIADO-FECHA-TABLA OCCURS 400 TIMES
+                                       INDEXED BY WS-IDX-FERIADO
+                                       PIC 9(08).
+       01 WS-FECHA-ES-FERIADO          PIC X          VALUE 'N'.
+          88 WS-FECHA-SI-ES-FERIADO                   VALUE 'S'.
+          88 WS-FECHA-NO-ES-FERIADO                   VALUE 'N'.
+       01 WS-AVISO-FERIADOS-LLENO-OK   PIC X          VALUE 'N'.
+          88 WS-AVISO-FERIADOS-LLENO-DADO             VALUE 'S'.
+
+      **************************************
+      * TABLA DE HORAS DEL RELOJ MARCADOR   *
+      * (REQ. 005 - CARGADA UNA VEZ AL      *
+      * INICIO DEL LOTE)                    *
+      **************************************
+       01 WS-CONTADOR-PONCHES          PIC 9(04)      VALUE 0.
+       01 WS-TABLA-PONCHES.
+          05 WS-PONCHE-ENTRADA OCCURS 200 TIMES
+                                       INDEXED BY WS-IDX-PONCHE.
+             10 WS-PONCHE-EMP-ID       PIC X(06).
+             10 WS-PONCHE-TOTAL-HORAS  PIC 9(03)V9999.
+             10 WS-PONCHE-ES-FERIADO   PIC X          VALUE 'N'.
+             10 WS-PONCHE-HORAS-FERIADO
+                                       PIC 9(03)V9999 VALUE 0.
+             10 WS-PONCHE-HORAS-NOCHE  PIC 9(03)V9999 VALUE 0.
+       01 WS-PONCHE-ENCONTRADO         PIC X          VALUE 'N'.
+          88 WS-PONCHE-SI-ENCONTRADO                  VALUE 'S'.
+          88 WS-PONCHE-NO-ENCONTRADO                  VALUE 'N'.
+       01 WS-SEGUNDOS-ENTRADA          PIC 9(07).
+       01 WS-SEGUNDOS-SALIDA           PIC 9(07).
+       01 WS-SEGUNDOS-TRABAJADOS       PIC 9(07).
+       01 WS-SEGUNDOS-TRABAJADOS-CALC  PIC S9(07).
+       01 WS-AVISO-PONCHES-LLENO-OK    PIC X          VALUE 'N'.
+          88 WS-AVISO-PONCHES-LLENO-DADO               VALUE 'S'.
+       01 WS-HORAS-DEL-PONCHE          PIC 9(03)V9999.
+       01 WS-TOTAL-HOURS-DEL-PONCHE    PIC 9(03)V9999.
+       01 WS-MINUTOS-DECIMAL-TEMP      PIC 9(03)V9999.
+       01 WS-PONCHE-ENTRADA-HORA       PIC 99.
+       01 WS-PONCHE-ES-NOCHE-OK        PIC X          VALUE 'N'.
+          88 WS-PONCHE-SI-NOCHE                       VALUE 'S'.
+          88 WS-PONCHE-NO-NOCHE                       VALUE 'N'.
+       01 WS-FIN-ARCHIVO-MAESTRO       PIC X          VALUE 'N'.
+          88 WS-FIN-MAESTRO                           VALUE 'S'.
+       01 WS-REGISTRO-CONTADOR         PIC 9(05)      VALUE 0.
+       01 WS-REGISTRO-TOTAL-PAGO       PIC 9(09)V99   VALUE 0.
+       01 WS-REGISTRO-CONTADOR-PREVIO  PIC 9(05)      VALUE 0.
+       01 WS-REGISTRO-TOTAL-PAGO-PREVIO
+                                       PIC 9(09)V99   VALUE 0.
+       01 WS-REGISTRO-CONTADOR-TOTAL   PIC 9(05)      VALUE 0.
+       01 WS-REGISTRO-TOTAL-PAGO-TOTAL PIC 9(09)V99   VALUE 0.
+       01 WS-REGISTRO-TOTAL-DISPLAY    PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-CONTROL-TOTAL-DISPLAY     PIC ZZZ,ZZZ,ZZ9.99.
 
       ***************
-      * VALIDADORES * 
+      * VALIDADORES *
       ***************
        01 WS-NAME-OK                   PIC X          VALUE 'N'.
           88 WS-NAME-VALIDA                           VALUE 'S'.
@@ -100,22 +335,355 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-           SET WS-NAME-INVALIDA TO TRUE
-           SET WS-PAY-PER-HOUR-INVALIDA TO TRUE
-           SET WS-TIME-INVALIDA TO TRUE
-           PERFORM UNTIL WS-NAME-VALIDA AND WS-PAY-PER-HOUR-VALIDA AND
-              WS-TIME-VALIDA 
-                   PERFORM INGRESAR-DATOS 
-                   PERFORM VALIDAR-DATOS                     
+           PERFORM INICIALIZAR-LOTE
+           PERFORM PROCESAR-UN-EMPLEADO UNTIL WS-FIN-MAESTRO
+           PERFORM IMPRIMIR-REGISTRO-NOMINA
+           PERFORM RECONCILIAR-TOTALES-CONTROL
+           PERFORM FINALIZAR-LOTE
+           GOBACK.
+
+       INICIALIZAR-LOTE.
+           MOVE 'N' TO WS-FIN-ARCHIVO-MAESTRO
+           MOVE 0 TO WS-REGISTRO-CONTADOR
+           MOVE 0 TO WS-REGISTRO-TOTAL-PAGO
+           MOVE 0 TO WS-REGISTRO-CONTADOR-PREVIO
+           MOVE 0 TO WS-REGISTRO-TOTAL-PAGO-PREVIO
+           MOVE 0 TO WS-CONTADOR-FERIADOS
+           MOVE 0 TO WS-CONTADOR-PONCHES
+           MOVE 'N' TO WS-AVISO-FERIADOS-LLENO-OK
+           MOVE 'N' TO WS-AVISO-PONCHES-LLENO-OK
+           MOVE 'N' TO WS-AVISO-CKPT-VIEJO-OK
+           MOVE "ACH-PAYMENT.WRK" TO WS-ACH-PAYMENT-FILENAME
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOTE-FECHA-CLAVE
+           DISPLAY "ID DE OPERADOR: ".
+           ACCEPT WS-OPERADOR-ID.
+           PERFORM LEER-CHECKPOINT-PREVIO
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF WS-EMP-MASTER-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR EMPLOYEE-MASTER-FILE, ESTADO: "
+                      WS-EMP-MASTER-STATUS
+              SET WS-FIN-MAESTRO TO TRUE
+           END-IF
+           IF WS-ULTIMO-EMP-COMPLETADO NOT = SPACE
+              OPEN EXTEND PAY-STUB-FILE
+              IF WS-PAY-STUB-STATUS NOT = "00"
+                 OPEN OUTPUT PAY-STUB-FILE
+              END-IF
+              OPEN EXTEND ACH-PAYMENT-FILE
+              IF WS-ACH-PAYMENT-STATUS NOT = "00"
+                 OPEN OUTPUT ACH-PAYMENT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT PAY-STUB-FILE
+              OPEN OUTPUT ACH-PAYMENT-FILE
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "INICIO DE LOTE DE NOMINA SEMANAL"
+              TO WS-AUDIT-DESCRIPCION
+           PERFORM ESCRIBIR-AUDITORIA
+           PERFORM CARGAR-FERIADOS
+           PERFORM CARGAR-PONCHES
+           IF WS-FIN-MAESTRO
+              CONTINUE
+           ELSE
+              IF WS-ULTIMO-EMP-COMPLETADO NOT = SPACE
+                 DISPLAY "REINICIO DETECTADO, SE OMITEN HASTA "
+                         WS-ULTIMO-EMP-COMPLETADO
+                 MOVE WS-ULTIMO-EMP-COMPLETADO TO EMP-ID
+                 START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN EMP-ID
+                     INVALID KEY
+                        SET WS-FIN-MAESTRO TO TRUE
+                 END-START
+                 IF NOT WS-FIN-MAESTRO
+                    PERFORM LEER-SIGUIENTE-EMPLEADO
+                 END-IF
+              ELSE
+                 PERFORM LEER-SIGUIENTE-EMPLEADO
+              END-IF
+           END-IF.
+
+       LEER-CHECKPOINT-PREVIO.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+              PERFORM UNTIL WS-CHECKPOINT-STATUS = "10"
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE "10" TO WS-CHECKPOINT-STATUS
+                    NOT AT END
+      * SOLO SE TOMA COMO REINICIO DEL MISMO LOTE UN CHECKPOINT
+      * SELLADO CON LA FECHA DE HOY; UNO DE UN LOTE YA CONCLUIDO
+      * (O DE UNA FECHA ANTERIOR QUE NUNCA SE LIMPIO) SE IGNORA
+      * PARA NO SALTAR LA PLANILLA COMPLETA NI REABRIR ARCHIVOS
+      * DE SALIDA YA ENTREGADOS.
+                       IF CKPT-LOTE-FECHA = WS-LOTE-FECHA-CLAVE
+                          MOVE CKPT-EMP-ID TO WS-ULTIMO-EMP-COMPLETADO
+                          ADD 1 TO WS-REGISTRO-CONTADOR-PREVIO
+                          ADD CKPT-PAGO-NETO
+                             TO WS-REGISTRO-TOTAL-PAGO-PREVIO
+                       ELSE
+                          IF NOT WS-AVISO-CKPT-VIEJO-DADO
+                             DISPLAY "AVISO: SE ENCONTRO UN CHECKPOINT "
+                                "DE UN LOTE ANTERIOR (" CKPT-LOTE-FECHA
+                                "), SE IGNORA PARA EL REINICIO."
+                             SET WS-AVISO-CKPT-VIEJO-DADO TO TRUE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       ESCRIBIR-CHECKPOINT.
+           MOVE WS-EMP-ID TO CKPT-EMP-ID
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           MOVE WS-PAY-NETO TO CKPT-PAGO-NETO
+           MOVE WS-LOTE-FECHA-CLAVE TO CKPT-LOTE-FECHA
+           WRITE CHECKPOINT-RECORD.
+
+       ESCRIBIR-AUDITORIA.
+           STRING FUNCTION CURRENT-DATE " NOMINA-SEMANAL OPERADOR="
+                  WS-OPERADOR-ID " " WS-AUDIT-DESCRIPCION
+                  DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
+
+       CARGAR-FERIADOS.
+           OPEN INPUT HOLIDAY-CALENDAR-FILE
+           IF WS-FERIADO-STATUS = "00"
+              PERFORM UNTIL WS-FERIADO-STATUS = "10"
+                 READ HOLIDAY-CALENDAR-FILE
+                    AT END
+                       MOVE "10" TO WS-FERIADO-STATUS
+                    NOT AT END
+                       IF WS-CONTADOR-FERIADOS < 400
+                          ADD 1 TO WS-CONTADOR-FERIADOS
+                          MOVE FERIADO-FECHA TO WS-FERIADO-FECHA-TABLA
+                             (WS-CONTADOR-FERIADOS)
+                       ELSE
+                          IF NOT WS-AVISO-FERIADOS-LLENO-DADO
+                             DISPLAY "AVISO: TABLA DE FERIADOS LLENA "
+                                "(400), SE DESCARTAN LOS DEMAS."
+                             SET WS-AVISO-FERIADOS-LLENO-DADO TO TRUE
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE HOLIDAY-CALENDAR-FILE
+           ELSE
+              DISPLAY "AVISO: NO SE ENCONTRO CALENDARIO DE FERIADOS"
+              DISPLAY "       SE PREGUNTARA FERIADO MANUALMENTE."
+           END-IF.
+
+       VERIFICAR-FECHA-FERIADO.
+           SET WS-FECHA-NO-ES-FERIADO TO TRUE
+           PERFORM VARYING WS-IDX-FERIADO FROM 1 BY 1
+                   UNTIL WS-IDX-FERIADO > WS-CONTADOR-FERIADOS
+              IF WS-FERIADO-FECHA-TABLA(WS-IDX-FERIADO) = PONCHE-FECHA
+                 SET WS-FECHA-SI-ES-FERIADO TO TRUE
+                 SET WS-IDX-FERIADO TO WS-CONTADOR-FERIADOS
+              END-IF
+           END-PERFORM.
+
+       CARGAR-PONCHES.
+           OPEN INPUT TIME-CLOCK-FILE
+           IF WS-TIME-CLOCK-STATUS = "00"
+              PERFORM UNTIL WS-TIME-CLOCK-STATUS = "10"
+                 READ TIME-CLOCK-FILE
+                    AT END
+                       MOVE "10" TO WS-TIME-CLOCK-STATUS
+                    NOT AT END
+                       PERFORM ACUMULAR-PONCHE
+                 END-READ
+              END-PERFORM
+              CLOSE TIME-CLOCK-FILE
+           ELSE
+              DISPLAY "AVISO: NO SE ENCONTRO ARCHIVO DE RELOJ MARCADOR"
+              DISPLAY "       SE USARA INGRESO MANUAL DE HORAS."
+           END-IF.
+
+       ACUMULAR-PONCHE.
+           COMPUTE WS-SEGUNDOS-ENTRADA =
+              (FUNCTION NUMVAL(PONCHE-HORA-ENTRADA(1:2)) * 3600)
+              + (FUNCTION NUMVAL(PONCHE-HORA-ENTRADA(3:2)) * 60)
+              + FUNCTION NUMVAL(PONCHE-HORA-ENTRADA(5:2))
+           COMPUTE WS-SEGUNDOS-SALIDA =
+              (FUNCTION NUMVAL(PONCHE-HORA-SALIDA(1:2)) * 3600)
+              + (FUNCTION NUMVAL(PONCHE-HORA-SALIDA(3:2)) * 60)
+              + FUNCTION NUMVAL(PONCHE-HORA-SALIDA(5:2))
+           COMPUTE WS-SEGUNDOS-TRABAJADOS-CALC =
+              WS-SEGUNDOS-SALIDA - WS-SEGUNDOS-ENTRADA
+      * TURNO QUE CRUZA MEDIANOCHE (ENTRADA DE NOCHE, SALIDA EN LA
+      * MADRUGADA): LA SALIDA "PARECE" ANTERIOR A LA ENTRADA PORQUE
+      * AMBAS SON SOLO HORA-DEL-DIA, SIN FECHA. SE SUMA UN DIA
+      * COMPLETO DE SEGUNDOS PARA OBTENER LAS HORAS REALMENTE
+      * TRABAJADAS.
+           IF WS-SEGUNDOS-TRABAJADOS-CALC < 0
+              ADD 86400 TO WS-SEGUNDOS-TRABAJADOS-CALC
+           END-IF
+           MOVE WS-SEGUNDOS-TRABAJADOS-CALC TO WS-SEGUNDOS-TRABAJADOS
+           COMPUTE WS-HORAS-DEL-PONCHE ROUNDED =
+              WS-SEGUNDOS-TRABAJADOS / 3600
+
+           PERFORM VERIFICAR-FECHA-FERIADO
+           PERFORM VERIFICAR-TURNO-NOCTURNO-PONCHE
+
+           SET WS-PONCHE-NO-ENCONTRADO TO TRUE
+           SET WS-IDX-PONCHE TO 1
+           PERFORM VARYING WS-IDX-PONCHE FROM 1 BY 1
+                   UNTIL WS-IDX-PONCHE > WS-CONTADOR-PONCHES
+              IF WS-PONCHE-EMP-ID(WS-IDX-PONCHE) = PONCHE-EMP-ID
+                 ADD WS-HORAS-DEL-PONCHE
+                    TO WS-PONCHE-TOTAL-HORAS(WS-IDX-PONCHE)
+                 IF WS-FECHA-SI-ES-FERIADO
+                    MOVE 'S' TO WS-PONCHE-ES-FERIADO(WS-IDX-PONCHE)
+                    ADD WS-HORAS-DEL-PONCHE
+                       TO WS-PONCHE-HORAS-FERIADO(WS-IDX-PONCHE)
+                 END-IF
+                 IF WS-PONCHE-SI-NOCHE
+                    ADD WS-HORAS-DEL-PONCHE
+                       TO WS-PONCHE-HORAS-NOCHE(WS-IDX-PONCHE)
+                 END-IF
+                 SET WS-PONCHE-SI-ENCONTRADO TO TRUE
+                 SET WS-IDX-PONCHE TO WS-CONTADOR-PONCHES
+              END-IF
+           END-PERFORM
+
+           IF WS-PONCHE-NO-ENCONTRADO
+              AND WS-CONTADOR-PONCHES < 200
+              ADD 1 TO WS-CONTADOR-PONCHES
+              MOVE PONCHE-EMP-ID
+                 TO WS-PONCHE-EMP-ID(WS-CONTADOR-PONCHES)
+              MOVE WS-HORAS-DEL-PONCHE
+                 TO WS-PONCHE-TOTAL-HORAS(WS-CONTADOR-PONCHES)
+              MOVE ZERO TO WS-PONCHE-HORAS-FERIADO(WS-CONTADOR-PONCHES)
+              MOVE ZERO TO WS-PONCHE-HORAS-NOCHE(WS-CONTADOR-PONCHES)
+              IF WS-FECHA-SI-ES-FERIADO
+                 MOVE 'S' TO WS-PONCHE-ES-FERIADO(WS-CONTADOR-PONCHES)
+                 MOVE WS-HORAS-DEL-PONCHE
+                    TO WS-PONCHE-HORAS-FERIADO(WS-CONTADOR-PONCHES)
+              ELSE
+                 MOVE 'N' TO WS-PONCHE-ES-FERIADO(WS-CONTADOR-PONCHES)
+              END-IF
+              IF WS-PONCHE-SI-NOCHE
+                 MOVE WS-HORAS-DEL-PONCHE
+                    TO WS-PONCHE-HORAS-NOCHE(WS-CONTADOR-PONCHES)
+              END-IF
+           ELSE
+              IF WS-PONCHE-NO-ENCONTRADO
+                 AND NOT WS-AVISO-PONCHES-LLENO-DADO
+                 DISPLAY "AVISO: TABLA DE PONCHES LLENA (200), LOS "
+                    "EMPLEADOS RESTANTES USARAN INGRESO MANUAL."
+                 SET WS-AVISO-PONCHES-LLENO-DADO TO TRUE
+              END-IF
+           END-IF.
+
+       VERIFICAR-TURNO-NOCTURNO-PONCHE.
+           COMPUTE WS-PONCHE-ENTRADA-HORA =
+              FUNCTION NUMVAL(PONCHE-HORA-ENTRADA(1:2))
+           IF WS-PONCHE-ENTRADA-HORA >= 18 OR WS-PONCHE-ENTRADA-HORA < 6
+              SET WS-PONCHE-SI-NOCHE TO TRUE
+           ELSE
+              SET WS-PONCHE-NO-NOCHE TO TRUE
+           END-IF.
+
+       BUSCAR-PONCHE-EMPLEADO.
+           SET WS-PONCHE-NO-ENCONTRADO TO TRUE
+           PERFORM VARYING WS-IDX-PONCHE FROM 1 BY 1
+                   UNTIL WS-IDX-PONCHE > WS-CONTADOR-PONCHES
+              IF WS-PONCHE-EMP-ID(WS-IDX-PONCHE) = WS-EMP-ID
+                 SET WS-PONCHE-SI-ENCONTRADO TO TRUE
+                 MOVE WS-PONCHE-TOTAL-HORAS(WS-IDX-PONCHE)
+                    TO WS-TOTAL-HOURS-DEL-PONCHE
+                 MOVE WS-PONCHE-ES-FERIADO(WS-IDX-PONCHE)
+                    TO WS-ES-FERIADO
+                 MOVE WS-PONCHE-HORAS-FERIADO(WS-IDX-PONCHE)
+                    TO WS-HORAS-FERIADO-DEL-PONCHE
+                 MOVE WS-PONCHE-HORAS-NOCHE(WS-IDX-PONCHE)
+                    TO WS-HORAS-NOCHE-DEL-PONCHE
+                 SET WS-IDX-PONCHE TO WS-CONTADOR-PONCHES
+              END-IF
            END-PERFORM.
-           PERFORM CALCULO-PAGO
-           PERFORM MOSTRAR-RESULTADOS 
-           STOP RUN.
-       
+
+       LEER-SIGUIENTE-EMPLEADO.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                  SET WS-FIN-MAESTRO TO TRUE
+           END-READ.
+
+       PROCESAR-UN-EMPLEADO.
+           MOVE EMP-ID TO WS-EMP-ID
+           MOVE EMP-NAME TO WS-NAME
+           MOVE EMP-PAY-PER-HOUR TO WS-PAY-PER-HOUR
+           MOVE EMP-YTD-GROSS TO WS-YTD-GROSS
+           MOVE EMP-YTD-DEDUCCIONES TO WS-YTD-DEDUCCIONES
+           MOVE EMP-YTD-HORAS-EXTRAS TO WS-YTD-HORAS-EXTRAS
+           MOVE EMP-BANCO-RUTA TO WS-BANCO-RUTA
+           MOVE EMP-BANCO-CUENTA TO WS-BANCO-CUENTA
+
+           PERFORM INGRESAR-DATOS
+           PERFORM VALIDAR-DATOS
+
+           IF WS-NAME-INVALIDA OR WS-PAY-PER-HOUR-INVALIDA
+              OR WS-TIME-INVALIDA
+              DISPLAY "SE OMITE AL EMPLEADO " WS-EMP-ID
+                      " POR DATOS INVALIDOS."
+           ELSE
+              PERFORM CALCULO-PAGO
+              PERFORM MOSTRAR-RESULTADOS
+              PERFORM ESCRIBIR-RECIBO-PAGO
+              PERFORM GENERAR-PAGO-ACH
+              PERFORM ACTUALIZAR-MAESTRO-EMPLEADO
+              PERFORM ESCRIBIR-CHECKPOINT
+              STRING "EMPLEADO " WS-EMP-ID " PAGO NETO "
+                     WS-PAY-NETO-DISPLAY
+                     DELIMITED BY SIZE INTO WS-AUDIT-DESCRIPCION
+              PERFORM ESCRIBIR-AUDITORIA
+              ADD 1 TO WS-REGISTRO-CONTADOR
+              ADD WS-PAY-NETO TO WS-REGISTRO-TOTAL-PAGO
+           END-IF
+
+           PERFORM LEER-SIGUIENTE-EMPLEADO.
+
+       ACTUALIZAR-MAESTRO-EMPLEADO.
+           MOVE WS-YTD-GROSS TO EMP-YTD-GROSS
+           MOVE WS-YTD-DEDUCCIONES TO EMP-YTD-DEDUCCIONES
+           MOVE WS-YTD-HORAS-EXTRAS TO EMP-YTD-HORAS-EXTRAS
+           REWRITE EMP-MASTER-RECORD
+               INVALID KEY
+                  DISPLAY "ERROR AL ACTUALIZAR ACUMULADOS DEL EMPLEADO "
+                          WS-EMP-ID
+           END-REWRITE.
+
        INGRESAR-DATOS.
-           MOVE SPACE TO WS-NAME 
-           DISPLAY "INGRESE NOMBRE DEL TRABAJADOR:".
-           ACCEPT WS-NAME
+           DISPLAY "PROCESANDO EMPLEADO " WS-EMP-ID " - " WS-NAME.
+           PERFORM BUSCAR-PONCHE-EMPLEADO
+           IF WS-PONCHE-SI-ENCONTRADO
+              DISPLAY "HORAS TOMADAS DEL RELOJ MARCADOR."
+              PERFORM CONVERTIR-HORAS-DECIMAL-A-HMS
+              IF WS-HORAS-NOCHE-DEL-PONCHE > 0
+                 SET WS-TURNO-NOCHE TO TRUE
+              ELSE
+                 SET WS-TURNO-DIA TO TRUE
+              END-IF
+              DISPLAY "TIPO DE TURNO (DERIVADO DEL RELOJ MARCADOR): "
+                      WS-TIPO-TURNO
+              DISPLAY "FERIADO SEGUN CALENDARIO: " WS-ES-FERIADO
+           ELSE
+              DISPLAY "SIN REGISTRO DE RELOJ MARCADOR, INGRESO MANUAL."
+              PERFORM INGRESAR-HORAS-MANUAL
+              DISPLAY "TIPO DE TURNO (D=DIA, N=NOCHE):"
+              ACCEPT WS-TIPO-TURNO
+              DISPLAY "TRABAJO EN FERIADO? (S/N):"
+              ACCEPT WS-ES-FERIADO
+           END-IF.
+
+       INGRESAR-HORAS-MANUAL.
            DISPLAY "INGRESE LAS HORAS TRABAJADAS:".
            DISPLAY "HORAS:".
            ACCEPT WS-HOUR.
@@ -123,61 +691,194 @@
            ACCEPT WS-MINUTE
            DISPLAY "SEGUNDOS:".
            ACCEPT WS-SECONDS.
-           DISPLAY "INGRESE PAGO POR HORA:".
-           ACCEPT WS-PAY-PER-HOUR.
+
+       CONVERTIR-HORAS-DECIMAL-A-HMS.
+           COMPUTE WS-HOUR = FUNCTION INTEGER(WS-TOTAL-HOURS-DEL-PONCHE)
+           COMPUTE WS-MINUTOS-DECIMAL-TEMP =
+              (WS-TOTAL-HOURS-DEL-PONCHE - WS-HOUR) * 60
+           COMPUTE WS-MINUTE =
+              FUNCTION INTEGER(WS-MINUTOS-DECIMAL-TEMP)
+           COMPUTE WS-SECONDS =
+              (WS-MINUTOS-DECIMAL-TEMP - WS-MINUTE) * 60.
 
        CALCULO-PAGO.
-           COMPUTE WS-TOTAL-HOURS =
-              (WS-CONVERT-MINUTE-TO-HOUR * WS-MINUTE) +
-              (WS-CONVERT-SECONDS-TO-HOUR * WS-SECONDS) +
-              WS-HOUR.
+           IF WS-PONCHE-SI-ENCONTRADO
+              MOVE WS-TOTAL-HOURS-DEL-PONCHE TO WS-TOTAL-HOURS
+           ELSE
+              COMPUTE WS-TOTAL-HOURS =
+                 (WS-CONVERT-MINUTE-TO-HOUR * WS-MINUTE) +
+                 (WS-CONVERT-SECONDS-TO-HOUR * WS-SECONDS) +
+                 WS-HOUR
+           END-IF.
+
+           MOVE WS-PAY-PER-HOUR TO WS-PAY-PER-HOUR-EFECTIVO
+           IF WS-PONCHE-SI-ENCONTRADO
+      * LOS DIFERENCIALES SE APLICAN SOLO A LA PROPORCION DE HORAS
+      * REALMENTE MARCADAS COMO NOCHE/FERIADO EN EL RELOJ MARCADOR,
+      * NO A LA SEMANA COMPLETA (REQ. 004 REVISADO).
+              IF WS-TOTAL-HOURS > 0
+                 COMPUTE WS-PAY-PER-HOUR-EFECTIVO =
+                    WS-PAY-PER-HOUR-EFECTIVO
+                    + ((WS-PAY-PER-HOUR * WS-DIFERENCIAL-NOCTURNO
+                       * WS-HORAS-NOCHE-DEL-PONCHE) / WS-TOTAL-HOURS)
+                    + ((WS-PAY-PER-HOUR * WS-DIFERENCIAL-FERIADO
+                       * WS-HORAS-FERIADO-DEL-PONCHE) / WS-TOTAL-HOURS)
+              END-IF
+           ELSE
+              IF WS-TURNO-NOCHE
+                 COMPUTE WS-PAY-PER-HOUR-EFECTIVO =
+                    WS-PAY-PER-HOUR-EFECTIVO
+                    + (WS-PAY-PER-HOUR * WS-DIFERENCIAL-NOCTURNO)
+              END-IF
+              IF WS-DIA-FERIADO
+                 COMPUTE WS-PAY-PER-HOUR-EFECTIVO =
+                    WS-PAY-PER-HOUR-EFECTIVO
+                    + (WS-PAY-PER-HOUR * WS-DIFERENCIAL-FERIADO)
+              END-IF
+           END-IF
 
            IF WS-TOTAL-HOURS > 40
               COMPUTE WS-OVERTIME-PAYMENT =
-                 (WS-TOTAL-HOURS - 40) * WS-PAY-PER-HOUR * WS-COMMISSION
+                 (WS-TOTAL-HOURS - 40) * WS-PAY-PER-HOUR-EFECTIVO
+                 * WS-COMMISSION
               COMPUTE WS-PAY-TOTAL = WS-OVERTIME-PAYMENT
-                 +(40 * WS-PAY-PER-HOUR)
+                 +(40 * WS-PAY-PER-HOUR-EFECTIVO)
            ELSE
               COMPUTE WS-PAY-TOTAL =
-                 WS-TOTAL-HOURS * WS-PAY-PER-HOUR
+                 WS-TOTAL-HOURS * WS-PAY-PER-HOUR-EFECTIVO
+           END-IF.
+
+           COMPUTE WS-IMPUESTO-RETENIDO = WS-PAY-TOTAL * WS-FIXED-TAX
+           COMPUTE WS-PENSION-RETENIDA = WS-PAY-TOTAL * WS-TASA-PENSION
+           COMPUTE WS-OTRAS-DEDUCCIONES =
+              WS-PAY-TOTAL * WS-TASA-OTRAS-DEDUCCIONES
+           COMPUTE WS-TOTAL-DEDUCCIONES =
+              WS-IMPUESTO-RETENIDO + WS-PENSION-RETENIDA
+              + WS-OTRAS-DEDUCCIONES
+           COMPUTE WS-PAY-NETO = WS-PAY-TOTAL - WS-TOTAL-DEDUCCIONES.
+
+           ADD WS-PAY-TOTAL TO WS-YTD-GROSS
+           ADD WS-TOTAL-DEDUCCIONES TO WS-YTD-DEDUCCIONES
+           IF WS-TOTAL-HOURS > 40
+              COMPUTE WS-YTD-HORAS-EXTRAS =
+                 WS-YTD-HORAS-EXTRAS + (WS-TOTAL-HOURS - 40)
            END-IF.
 
-       MOSTRAR-RESULTADOS.     
-           
+       MOSTRAR-RESULTADOS.
+
            MOVE WS-PAY-TOTAL TO WS-PAY-TOTAL-DISPLAY
-           MOVE WS-PAY-PER-HOUR TO WS-PAY-PER-HOUR-DISPLAY 
-           MOVE WS-OVERTIME-PAYMENT TO WS-OVERTIME-PAYMENT-DISPLAY 
+           MOVE WS-PAY-PER-HOUR TO WS-PAY-PER-HOUR-DISPLAY
+           MOVE WS-OVERTIME-PAYMENT TO WS-OVERTIME-PAYMENT-DISPLAY
            MOVE WS-HOUR TO WS-HOURS-DISPLAY
            MOVE WS-MINUTE TO WS-MINUTES-DISPLAY
            MOVE WS-SECONDS TO WS-SECONDS-DISPLAY
-           MOVE WS-TOTAL-HOURS TO WS-TOTAL-HOURS-DISPLAY     
+           MOVE WS-TOTAL-HOURS TO WS-TOTAL-HOURS-DISPLAY
+           MOVE WS-IMPUESTO-RETENIDO TO WS-IMPUESTO-RETENIDO-DISPLAY
+           MOVE WS-TOTAL-DEDUCCIONES TO WS-TOTAL-DEDUCCIONES-DISPLAY
+           MOVE WS-PAY-NETO TO WS-PAY-NETO-DISPLAY
+           MOVE WS-YTD-GROSS TO WS-YTD-GROSS-DISPLAY
+           MOVE WS-YTD-DEDUCCIONES TO WS-YTD-DEDUCCIONES-DISPLAY
+           MOVE WS-YTD-HORAS-EXTRAS TO WS-YTD-HORAS-EXTRAS-DISPLAY
 
            PERFORM FORMATO-FECHA-HORA
-           
+
            DISPLAY "FECHA Y HORA QUE SACAMOS LA NOMINA DEL TRABAJADOR: "
                    WS-DATE-TODAY,
                    " ",
                    WS-12-HOUR-FORMAT.
+           DISPLAY "CODIGO DE EMPLEADO: " WS-EMP-ID.
            DISPLAY "NOMBRE DEL TRABAJADOR: " WS-NAME.
-           DISPLAY "PAGO TOTAL: " WS-PAY-TOTAL-DISPLAY. 
+           DISPLAY "PAGO BRUTO: " WS-PAY-TOTAL-DISPLAY.
            DISPLAY "PAGO POR HORA: " WS-PAY-PER-HOUR-DISPLAY.
+           DISPLAY "TIPO DE TURNO: " WS-TIPO-TURNO
+                   " / TRABAJO EN FERIADO: " WS-ES-FERIADO.
            DISPLAY "HORAS TRABAJADAS: " WS-TOTAL-HOURS-DISPLAY.
            DISPLAY "PAGO POR HORAS EXTRAS: "
                    WS-OVERTIME-PAYMENT-DISPLAY.
            DISPLAY "TIEMPO TRABAJADO (HH:MM:SS): "
-                   WS-HOURS-WORKED-DISPLAY.     
+                   WS-HOURS-WORKED-DISPLAY.
+           DISPLAY "IMPUESTO RETENIDO: " WS-IMPUESTO-RETENIDO-DISPLAY.
+           DISPLAY "TOTAL DE DEDUCCIONES (IMPUESTO, PENSION, OTROS): "
+                   WS-TOTAL-DEDUCCIONES-DISPLAY.
+           DISPLAY "PAGO NETO: " WS-PAY-NETO-DISPLAY.
+           DISPLAY "ACUMULADO DEL ANO (YTD) BRUTO: "
+                   WS-YTD-GROSS-DISPLAY.
+           DISPLAY "ACUMULADO DEL ANO (YTD) DEDUCCIONES: "
+                   WS-YTD-DEDUCCIONES-DISPLAY.
+           DISPLAY "ACUMULADO DEL ANO (YTD) HORAS EXTRAS: "
+                   WS-YTD-HORAS-EXTRAS-DISPLAY.
+
+       ESCRIBIR-RECIBO-PAGO.
+           WRITE PAY-STUB-LINE FROM WS-TITLE
+           MOVE "EMPRESA VILCA S.A.C. - BOLETA DE PAGO" TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "PERIODO DE PAGO: " WS-DATE-TODAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "CODIGO DE EMPLEADO: " WS-EMP-ID
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "NOMBRE: " WS-NAME
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "HORAS TRABAJADAS: " WS-TOTAL-HOURS-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "PAGO POR HORA: " WS-PAY-PER-HOUR-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "PAGO POR HORAS EXTRAS: "
+               WS-OVERTIME-PAYMENT-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "-- INGRESOS --" DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "PAGO BRUTO: " WS-PAY-TOTAL-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "-- DEDUCCIONES --"
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "IMPUESTO RETENIDO: " WS-IMPUESTO-RETENIDO-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "TOTAL DE DEDUCCIONES: "
+               WS-TOTAL-DEDUCCIONES-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           STRING "PAGO NETO: " WS-PAY-NETO-DISPLAY
+               DELIMITED BY SIZE INTO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE
+           MOVE SPACE TO PAY-STUB-LINE
+           WRITE PAY-STUB-LINE.
+
+       GENERAR-PAGO-ACH.
+           IF WS-BANCO-RUTA = SPACE OR WS-BANCO-CUENTA = SPACE
+              DISPLAY "AVISO: EMPLEADO " WS-EMP-ID
+                      " SIN DATOS BANCARIOS, NO SE GENERA PAGO ACH."
+           ELSE
+              MOVE WS-EMP-ID TO ACH-EMP-ID
+              MOVE WS-BANCO-RUTA TO ACH-RUTA-BANCARIA
+              MOVE WS-BANCO-CUENTA TO ACH-CUENTA-BANCARIA
+              MOVE WS-PAY-NETO TO ACH-MONTO-NETO
+              COMPUTE ACH-FECHA-PAGO =
+                 (WS-YEAR-TODAY * 10000) + (WS-MONTH-TODAY * 100)
+                 + WS-DAY-TODAY
+              WRITE ACH-PAYMENT-RECORD
+           END-IF.
+
        VALIDAR-DATOS.
            SET WS-NAME-VALIDA TO TRUE.
            SET WS-PAY-PER-HOUR-VALIDA TO TRUE.
            SET WS-TIME-VALIDA TO TRUE
 
-           IF WS-NAME = SPACE OR WS-NAME IS NOT ALPHABETIC  
+           IF WS-NAME = SPACE
               SET WS-NAME-INVALIDA TO TRUE
-              DISPLAY 
+              DISPLAY
               "ERROR: NOMBRE INVALIDO."
            END-IF.
-           
-           IF WS-PAY-PER-HOUR = ZERO OR WS-PAY-PER-HOUR IS NOT NUMERIC               
+
+           IF WS-PAY-PER-HOUR = ZERO OR WS-PAY-PER-HOUR IS NOT NUMERIC
               SET WS-PAY-PER-HOUR-INVALIDA TO TRUE
               DISPLAY
                "ERROR: PAGO POR HORA DEBE SER NUMERICO Y MAYOR A CERO."
@@ -187,7 +888,7 @@
               SET WS-TIME-INVALIDA TO TRUE
               DISPLAY
                  "ERROR: MINUTOS DEBEN SER NUMERICOS ENTRE 00 Y 59."
-           END-IF. 
+           END-IF.
 
            IF NOT WS-SECONDS-RANGE OR WS-SECONDS IS NOT NUMERIC
               SET WS-TIME-INVALIDA TO TRUE
@@ -195,29 +896,138 @@
                  "ERROR: SEGUNDOS DEBEN SER NUMERICOS ENTRE 00 Y 59."
            END-IF.
 
-       FORMATO-FECHA-HORA. 
+           IF NOT WS-TURNO-DIA AND NOT WS-TURNO-NOCHE
+              SET WS-TIME-INVALIDA TO TRUE
+              DISPLAY "ERROR: TIPO DE TURNO DEBE SER D O N."
+           END-IF.
+
+           IF NOT WS-DIA-FERIADO AND NOT WS-DIA-NO-FERIADO
+              SET WS-TIME-INVALIDA TO TRUE
+              DISPLAY "ERROR: TRABAJO EN FERIADO DEBE SER S O N."
+           END-IF.
+
+       IMPRIMIR-REGISTRO-NOMINA.
+           MOVE WS-REGISTRO-TOTAL-PAGO TO WS-REGISTRO-TOTAL-DISPLAY
+           DISPLAY "============================================".
+           DISPLAY "        REGISTRO DE NOMINA DEL LOTE          ".
+           DISPLAY "============================================".
+           DISPLAY "EMPLEADOS PROCESADOS: " WS-REGISTRO-CONTADOR.
+           DISPLAY "TOTAL NETO PAGADO EN EL LOTE: "
+                   WS-REGISTRO-TOTAL-DISPLAY.
+
+       RECONCILIAR-TOTALES-CONTROL.
+           SET WS-LOTE-RETENIDO TO TRUE
+           SET WS-CONTROL-TOTAL-NO-LEIDO TO TRUE
+           COMPUTE WS-REGISTRO-CONTADOR-TOTAL =
+              WS-REGISTRO-CONTADOR-PREVIO + WS-REGISTRO-CONTADOR
+           COMPUTE WS-REGISTRO-TOTAL-PAGO-TOTAL =
+              WS-REGISTRO-TOTAL-PAGO-PREVIO + WS-REGISTRO-TOTAL-PAGO
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CONTROL-TOTAL-STATUS NOT = "00"
+              DISPLAY "AVISO: NO SE ENCONTRO ARCHIVO DE TOTALES DE "
+                      "CONTROL DE RECURSOS HUMANOS."
+              DISPLAY "LOTE RETENIDO - NO SE LIBERA EL PAGO. "
+                      "REVISION MANUAL REQUERIDA."
+           ELSE
+              READ CONTROL-TOTAL-FILE
+                 AT END
+                    DISPLAY "AVISO: ARCHIVO DE TOTALES DE CONTROL "
+                            "VACIO."
+                 NOT AT END
+                    SET WS-CONTROL-TOTAL-SI-LEIDO TO TRUE
+              END-READ
+              CLOSE CONTROL-TOTAL-FILE
+              IF WS-CONTROL-TOTAL-SI-LEIDO
+                 MOVE CTL-TOTAL-PAGO-NETO TO WS-CONTROL-TOTAL-DISPLAY
+                 DISPLAY "TOTAL DE CONTROL (RRHH) - EMPLEADOS: "
+                         CTL-TOTAL-EMPLEADOS " PAGO NETO: "
+                         WS-CONTROL-TOTAL-DISPLAY
+                 IF CTL-TOTAL-EMPLEADOS = WS-REGISTRO-CONTADOR-TOTAL
+                    AND CTL-TOTAL-PAGO-NETO =
+                        WS-REGISTRO-TOTAL-PAGO-TOTAL
+                    SET WS-LOTE-APROBADO TO TRUE
+                 ELSE
+                    DISPLAY "*** DISCREPANCIA EN CONCILIACION DE "
+                            "TOTALES DE CONTROL ***"
+                    DISPLAY "LOTE RETENIDO - NO SE LIBERA EL PAGO. "
+                            "REVISION MANUAL REQUERIDA."
+                 END-IF
+              ELSE
+                 DISPLAY "LOTE RETENIDO - NO SE LIBERA EL PAGO. "
+                         "REVISION MANUAL REQUERIDA."
+              END-IF
+           END-IF
+
+           IF WS-LOTE-APROBADO
+              DISPLAY "CONCILIACION CONFORME - LOTE APROBADO PARA "
+                      "LIBERACION DE PAGO."
+              MOVE "CONCILIACION CONFORME - LOTE APROBADO"
+                 TO WS-AUDIT-DESCRIPCION
+              MOVE 0 TO RETURN-CODE
+           ELSE
+              MOVE "CONCILIACION FALLIDA - LOTE RETENIDO"
+                 TO WS-AUDIT-DESCRIPCION
+      * RETURN-CODE DISTINTO DE CERO PARA QUE EL PASO DE JCL/SCRIPT
+      * QUE ORQUESTA EL LOTE PUEDA DETECTAR EL RECHAZO Y DETENER LA
+      * TRANSMISION AL BANCO, YA QUE ESTE PROGRAMA NO EJECUTA ESA
+      * TRANSMISION DIRECTAMENTE.
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           PERFORM ESCRIBIR-AUDITORIA.
+
+       FINALIZAR-LOTE.
+           MOVE "FIN DE LOTE DE NOMINA SEMANAL"
+              TO WS-AUDIT-DESCRIPCION
+           PERFORM ESCRIBIR-AUDITORIA
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAY-STUB-FILE
+           CLOSE ACH-PAYMENT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE AUDIT-LOG-FILE
+      * EL PAGO ACH SE ESCRIBE SIEMPRE A UN ARCHIVO DE TRABAJO
+      * (WS-ACH-PAYMENT-FILENAME); SOLO SE RENOMBRA AL NOMBRE QUE
+      * EL BANCO RECOGE (ACH-PAYMENT.DAT) SI LA CONCILIACION DE
+      * TOTALES APROBO EL LOTE. SI FUE RETENIDO, SE RENOMBRA A UN
+      * ARCHIVO "-HELD" PARA QUE ACH-PAYMENT.DAT NUNCA QUEDE LISTO
+      * PARA TRANSMISION CON UN LOTE NO CONCILIADO (REQ. 014
+      * REVISADO).
+           IF WS-LOTE-APROBADO
+              CALL "CBL_RENAME_FILE" USING WS-ACH-PAYMENT-FILENAME
+                 WS-ACH-PAYMENT-FINAL-OK
+              END-CALL
+      * UN LOTE APROBADO YA NO NECESITA SU CHECKPOINT; SE VACIA
+      * PARA QUE LA PROXIMA CORRIDA NO LO CONFUNDA CON UN REINICIO.
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              CALL "CBL_RENAME_FILE" USING WS-ACH-PAYMENT-FILENAME
+                 WS-ACH-PAYMENT-FINAL-HELD
+              END-CALL
+           END-IF.
+
+       FORMATO-FECHA-HORA.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE-TIME-SYSTEM
-           MOVE WS-DATE-TIME-SYSTEM(1:4) TO WS-YEAR-TODAY         
-           MOVE WS-DATE-TIME-SYSTEM(5:2) TO WS-MONTH-TODAY       
+           MOVE WS-DATE-TIME-SYSTEM(1:4) TO WS-YEAR-TODAY
+           MOVE WS-DATE-TIME-SYSTEM(5:2) TO WS-MONTH-TODAY
            MOVE WS-DATE-TIME-SYSTEM(7:2) TO WS-DAY-TODAY
            MOVE WS-DATE-TIME-SYSTEM(9:2) TO WS-HOUR-TODAY
            MOVE WS-DATE-TIME-SYSTEM(11:2) TO WS-MINUTE-TODAY
            MOVE WS-DATE-TIME-SYSTEM(13:2) TO WS-SECONDS-TODAY.
 
-           EVALUATE TRUE 
+           EVALUATE TRUE
            WHEN WS-HOUR-TODAY = 0
-                MOVE 12 TO WS-HOUR-TODAY 
-                MOVE "AM" TO WS-AMPM-TODAY 
+                MOVE 12 TO WS-HOUR-TODAY
+                MOVE "AM" TO WS-AMPM-TODAY
            WHEN WS-HOUR-TODAY < 12
-                MOVE "AM" TO WS-AMPM-TODAY 
+                MOVE "AM" TO WS-AMPM-TODAY
            WHEN WS-HOUR-TODAY = 12
-                MOVE "PM" TO WS-AMPM-TODAY 
+                MOVE "PM" TO WS-AMPM-TODAY
            WHEN OTHER
                 SUBTRACT 12 FROM WS-HOUR-TODAY
                 MOVE "PM" TO WS-AMPM-TODAY
-           END-EVALUATE.                            
+           END-EVALUATE.
 
-           MOVE WS-HOUR-TODAY TO WS-HOUR-FORMAT         
-           MOVE WS-MINUTE-TODAY TO WS-MINUTE-FORMAT           
+           MOVE WS-HOUR-TODAY TO WS-HOUR-FORMAT
+           MOVE WS-MINUTE-TODAY TO WS-MINUTE-FORMAT
            MOVE WS-SECONDS-TODAY TO WS-SECONDS-FORMAT
-           MOVE WS-AMPM-TODAY TO WS-AMPM-OUT.
\ No newline at end of file
+           MOVE WS-AMPM-TODAY TO WS-AMPM-OUT.
