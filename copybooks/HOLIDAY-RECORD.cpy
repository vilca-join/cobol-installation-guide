@@ -0,0 +1,10 @@
+      *****************************************************************
+      * REGISTRO DE FERIADO COMPARTIDO ENTRE ESTACION-ANO (GENERADOR) *
+      * Y NOMINA-SEMANAL (CONSUMIDOR DEL CALENDARIO DE FERIADOS)      *
+      *****************************************************************
+       01  HOLIDAY-CALENDAR-RECORD.
+           05 FERIADO-FECHA             PIC 9(08).
+           05 FERIADO-DESCRIPCION       PIC X(30).
+           05 FERIADO-TIPO              PIC X(01).
+              88 FERIADO-FIJO                        VALUE 'F'.
+              88 FERIADO-MOVIBLE                     VALUE 'M'.
