@@ -0,0 +1,5 @@
+      *****************************************************************
+      * REGISTRO DE BITACORA DE AUDITORIA COMPARTIDO ENTRE TODOS LOS  *
+      * PROGRAMAS DEL SISTEMA (NOMINA-SEMANAL, ESTACION-ANO, ETC.)    *
+      *****************************************************************
+       01  AUDIT-LOG-LINE                PIC X(115).
