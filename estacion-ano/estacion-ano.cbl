@@ -1,14 +1,48 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ESTACION-ANO.
        AUTHOR. JOSE-VILCA.
 
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION.      
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR-INPUT-FILE ASSIGN TO "CALENDAR-INPUT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CAL-IN-STATUS.
+
+           SELECT CALENDAR-OUTPUT-FILE ASSIGN TO "CALENDAR-OUTPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAL-OUT-STATUS.
+
+           SELECT HOLIDAY-CALENDAR-FILE ASSIGN TO "HOLIDAY-CALENDAR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FERIADO-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-TRAIL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR-INPUT-FILE.
+       01  CALENDAR-INPUT-RECORD.
+           05 CAL-IN-DIA                PIC 99.
+           05 CAL-IN-MES                PIC 99.
+           05 CAL-IN-ANO                PIC 9999.
+
+       FD  CALENDAR-OUTPUT-FILE.
+       01  CALENDAR-OUTPUT-LINE         PIC X(80).
+
+       FD  HOLIDAY-CALENDAR-FILE.
+           COPY HOLIDAY-RECORD.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDIT-LOG-RECORD.
+
+       WORKING-STORAGE SECTION.
+
        01 WS-FECHA-INPUT.
           05 WS-DIA             PIC 99.
-             88 WS-DIA-RANGO              VALUE 1 THRU 31.           
+             88 WS-DIA-RANGO              VALUE 1 THRU 31.
           05 WS-MES             PIC 99.
              88 WS-MES-RANGO              VALUE 1 THRU 12.
           05 WS-ANO             PIC 9999.
@@ -18,24 +52,131 @@
        01 WS-FECHA-OK           PIC X     VALUE 'N'.
           88 WS-FECHA-VALIDA              VALUE 'S'.
           88 WS-FECHA-INVALIDA            VALUE 'N'.
-       
+
+       01 WS-ESTACION-RESULTADO PIC X(10) VALUE SPACE.
+
+       01 WS-ANO-BISIESTO-OK    PIC X     VALUE 'N'.
+          88 WS-ANO-BISIESTO              VALUE 'S'.
+          88 WS-ANO-NO-BISIESTO           VALUE 'N'.
+
+      *********************************
+      * MODO DE OPERACION (REQ. 008)  *
+      *********************************
+       01 WS-MODO-OPERACION     PIC X     VALUE '1'.
+          88 WS-MODO-INTERACTIVO          VALUE '1'.
+          88 WS-MODO-LOTE                 VALUE '2'.
+          88 WS-MODO-FERIADOS             VALUE '3'.
+
+       01 WS-CAL-IN-STATUS      PIC X(02).
+       01 WS-CAL-OUT-STATUS     PIC X(02).
+       01 WS-FIN-ARCHIVO-FECHAS PIC X     VALUE 'N'.
+          88 WS-FIN-FECHAS                VALUE 'S'.
+       01 WS-CONTADOR-FECHAS-OK PIC 9(05) VALUE 0.
+       01 WS-CONTADOR-FECHAS-MAL PIC 9(05) VALUE 0.
+
+      *******************************
+      * HEMISFERIO (REQ. 010)       *
+      *******************************
+       01 WS-HEMISFERIO         PIC X     VALUE 'S'.
+          88 WS-HEMISFERIO-SUR             VALUE 'S'.
+          88 WS-HEMISFERIO-NORTE           VALUE 'N'.
+
+      *****************************************
+      * CALENDARIO DE FERIADOS PERU (REQ. 011) *
+      *****************************************
+       01 WS-FERIADO-STATUS     PIC X(02).
+       01 WS-ANO-FERIADOS       PIC 9999.
+       01 WS-FERIADO-MES-TEMP   PIC 99.
+       01 WS-FERIADO-DIA-TEMP   PIC 99.
+       01 WS-FERIADO-DESC-TEMP  PIC X(30).
+       01 WS-FERIADO-TIPO-TEMP  PIC X(01).
+
+      * VARIABLES DEL ALGORITMO DE GAUSS PARA EL DOMINGO DE PASCUA
+       01 WS-PASCUA-A           PIC 9(04).
+       01 WS-PASCUA-B           PIC 9(04).
+       01 WS-PASCUA-C           PIC 9(04).
+       01 WS-PASCUA-D           PIC 9(04).
+       01 WS-PASCUA-E           PIC 9(04).
+       01 WS-PASCUA-F           PIC 9(04).
+       01 WS-PASCUA-G           PIC 9(04).
+       01 WS-PASCUA-H           PIC 9(04).
+       01 WS-PASCUA-I           PIC 9(04).
+       01 WS-PASCUA-K           PIC 9(04).
+       01 WS-PASCUA-L           PIC 9(04).
+       01 WS-PASCUA-M           PIC 9(04).
+       01 WS-PASCUA-MES         PIC 99.
+       01 WS-PASCUA-DIA         PIC 99.
+       01 WS-PASCUA-FECHA-YMD   PIC 9(08).
+       01 WS-PASCUA-ENTERO      PIC S9(09).
+       01 WS-JUEVES-SANTO-YMD   PIC 9(08).
+       01 WS-VIERNES-SANTO-YMD  PIC 9(08).
+
+      **************************************
+      * BITACORA DE AUDITORIA (REQ. 013)    *
+      **************************************
+       01 WS-AUDIT-STATUS       PIC X(02).
+       01 WS-OPERADOR-ID        PIC X(08)  VALUE SPACE.
+       01 WS-AUDIT-DESCRIPCION  PIC X(60)  VALUE SPACE.
+
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.           
+       MAIN-PROCEDURE.
+           DISPLAY "ID DE OPERADOR: ".
+           ACCEPT WS-OPERADOR-ID.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           DISPLAY "HEMISFERIO DE LA SEDE (S=SUR, N=NORTE): ".
+           ACCEPT WS-HEMISFERIO.
+           IF NOT WS-HEMISFERIO-SUR AND NOT WS-HEMISFERIO-NORTE
+              DISPLAY "OPCION INVALIDA, SE ASUME HEMISFERIO SUR."
+              SET WS-HEMISFERIO-SUR TO TRUE
+           END-IF.
+
+           DISPLAY "SELECCIONE MODO DE OPERACION:".
+           DISPLAY "1. CONSULTA INTERACTIVA (UNA FECHA).".
+           DISPLAY "2. PROCESO POR LOTE (ARCHIVO DE FECHAS).".
+           DISPLAY "3. GENERAR CALENDARIO DE FERIADOS DEL ANO.".
+           ACCEPT WS-MODO-OPERACION.
+
+           EVALUATE TRUE
+           WHEN WS-MODO-LOTE
+                PERFORM PROCESAR-LOTE-FECHAS
+           WHEN WS-MODO-FERIADOS
+                PERFORM GENERAR-CALENDARIO-FERIADOS
+           WHEN OTHER
+                PERFORM PROCESAR-FECHA-INTERACTIVA
+           END-EVALUATE.
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
+
+       ESCRIBIR-AUDITORIA.
+           STRING FUNCTION CURRENT-DATE " ESTACION-ANO OPERADOR="
+                  WS-OPERADOR-ID " " WS-AUDIT-DESCRIPCION
+                  DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
+
+       PROCESAR-FECHA-INTERACTIVA.
            SET WS-FECHA-INVALIDA TO TRUE
            PERFORM UNTIL WS-FECHA-VALIDA
                    PERFORM INGRESAR-FECHA
-                   PERFORM VALIDAR-LOGICA-FECHA 
+                   PERFORM VALIDAR-LOGICA-FECHA
                    IF WS-FECHA-INVALIDA
                       DISPLAY
                         "FECHA INVALIDA, POR FAVOR INGRESE NUEVAMENTE."
-                   END-IF     
-                   
-           END-PERFORM.           
+                   END-IF
+
+           END-PERFORM.
            PERFORM MOSTRAR-FECHA.
            PERFORM EVALUAR-ESTACION.
-           STOP RUN.
-          
+           DISPLAY "LA ESTACION ES: " WS-ESTACION-RESULTADO.
+           STRING "CONSULTA FECHA " WS-DIA "/" WS-MES "/" WS-ANO
+                  " - ESTACION: " WS-ESTACION-RESULTADO
+                  DELIMITED BY SIZE INTO WS-AUDIT-DESCRIPCION
+           PERFORM ESCRIBIR-AUDITORIA.
+
        INGRESAR-FECHA.
            DISPLAY "INGRESE EL DIA (DD): ".
            ACCEPT WS-DIA.
@@ -44,20 +185,219 @@
            DISPLAY "INGRESE EL ANO (YYYY): ".
            ACCEPT WS-ANO.
 
+       PROCESAR-LOTE-FECHAS.
+           MOVE 'N' TO WS-FIN-ARCHIVO-FECHAS
+           MOVE 0 TO WS-CONTADOR-FECHAS-OK
+           MOVE 0 TO WS-CONTADOR-FECHAS-MAL
+           OPEN INPUT CALENDAR-INPUT-FILE
+           IF WS-CAL-IN-STATUS NOT = "00"
+              DISPLAY "ERROR: NO SE PUDO ABRIR CALENDAR-INPUT.DAT"
+           ELSE
+              OPEN OUTPUT CALENDAR-OUTPUT-FILE
+              PERFORM UNTIL WS-FIN-FECHAS
+                 READ CALENDAR-INPUT-FILE
+                    AT END
+                       SET WS-FIN-FECHAS TO TRUE
+                    NOT AT END
+                       PERFORM PROCESAR-UNA-FECHA-LOTE
+                 END-READ
+              END-PERFORM
+              CLOSE CALENDAR-INPUT-FILE
+              CLOSE CALENDAR-OUTPUT-FILE
+              DISPLAY "FECHAS PROCESADAS CORRECTAMENTE: "
+                      WS-CONTADOR-FECHAS-OK
+              DISPLAY "FECHAS RECHAZADAS POR INVALIDAS: "
+                      WS-CONTADOR-FECHAS-MAL
+           END-IF.
+
+       PROCESAR-UNA-FECHA-LOTE.
+           MOVE CAL-IN-DIA TO WS-DIA
+           MOVE CAL-IN-MES TO WS-MES
+           MOVE CAL-IN-ANO TO WS-ANO
+           PERFORM VALIDAR-LOGICA-FECHA
+           IF WS-FECHA-VALIDA
+              PERFORM EVALUAR-ESTACION
+              STRING CAL-IN-DIA "/" CAL-IN-MES "/" CAL-IN-ANO
+                     " - ESTACION: " WS-ESTACION-RESULTADO
+                     DELIMITED BY SIZE INTO CALENDAR-OUTPUT-LINE
+              WRITE CALENDAR-OUTPUT-LINE
+              STRING "LOTE FECHA " CAL-IN-DIA "/" CAL-IN-MES "/"
+                     CAL-IN-ANO " - ESTACION: " WS-ESTACION-RESULTADO
+                     DELIMITED BY SIZE INTO WS-AUDIT-DESCRIPCION
+              PERFORM ESCRIBIR-AUDITORIA
+              ADD 1 TO WS-CONTADOR-FECHAS-OK
+           ELSE
+              DISPLAY "FECHA INVALIDA EN EL LOTE: "
+                      CAL-IN-DIA "/" CAL-IN-MES "/" CAL-IN-ANO
+              ADD 1 TO WS-CONTADOR-FECHAS-MAL
+           END-IF.
+
+       GENERAR-CALENDARIO-FERIADOS.
+           DISPLAY "INGRESE EL ANO PARA EL CALENDARIO DE FERIADOS: ".
+           ACCEPT WS-ANO-FERIADOS.
+
+           PERFORM CALCULAR-PASCUA
+
+           OPEN OUTPUT HOLIDAY-CALENDAR-FILE
+
+           MOVE 1 TO WS-FERIADO-MES-TEMP
+           MOVE 1 TO WS-FERIADO-DIA-TEMP
+           MOVE "ANO NUEVO" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE WS-JUEVES-SANTO-YMD(5:2) TO WS-FERIADO-MES-TEMP
+           MOVE WS-JUEVES-SANTO-YMD(7:2) TO WS-FERIADO-DIA-TEMP
+           MOVE "JUEVES SANTO" TO WS-FERIADO-DESC-TEMP
+           MOVE 'M' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE WS-VIERNES-SANTO-YMD(5:2) TO WS-FERIADO-MES-TEMP
+           MOVE WS-VIERNES-SANTO-YMD(7:2) TO WS-FERIADO-DIA-TEMP
+           MOVE "VIERNES SANTO" TO WS-FERIADO-DESC-TEMP
+           MOVE 'M' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 5 TO WS-FERIADO-MES-TEMP
+           MOVE 1 TO WS-FERIADO-DIA-TEMP
+           MOVE "DIA DEL TRABAJO" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 6 TO WS-FERIADO-MES-TEMP
+           MOVE 29 TO WS-FERIADO-DIA-TEMP
+           MOVE "SAN PEDRO Y SAN PABLO" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 7 TO WS-FERIADO-MES-TEMP
+           MOVE 28 TO WS-FERIADO-DIA-TEMP
+           MOVE "FIESTAS PATRIAS" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 7 TO WS-FERIADO-MES-TEMP
+           MOVE 29 TO WS-FERIADO-DIA-TEMP
+           MOVE "FIESTAS PATRIAS" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 8 TO WS-FERIADO-MES-TEMP
+           MOVE 30 TO WS-FERIADO-DIA-TEMP
+           MOVE "SANTA ROSA DE LIMA" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 10 TO WS-FERIADO-MES-TEMP
+           MOVE 8 TO WS-FERIADO-DIA-TEMP
+           MOVE "COMBATE DE ANGAMOS" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 11 TO WS-FERIADO-MES-TEMP
+           MOVE 1 TO WS-FERIADO-DIA-TEMP
+           MOVE "TODOS LOS SANTOS" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 12 TO WS-FERIADO-MES-TEMP
+           MOVE 8 TO WS-FERIADO-DIA-TEMP
+           MOVE "INMACULADA CONCEPCION" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           MOVE 12 TO WS-FERIADO-MES-TEMP
+           MOVE 25 TO WS-FERIADO-DIA-TEMP
+           MOVE "NAVIDAD" TO WS-FERIADO-DESC-TEMP
+           MOVE 'F' TO WS-FERIADO-TIPO-TEMP
+           PERFORM ESCRIBIR-UN-FERIADO
+
+           CLOSE HOLIDAY-CALENDAR-FILE
+           DISPLAY "CALENDARIO DE FERIADOS GENERADO PARA EL ANO "
+                   WS-ANO-FERIADOS.
+
+       ESCRIBIR-UN-FERIADO.
+           COMPUTE FERIADO-FECHA =
+              (WS-ANO-FERIADOS * 10000) + (WS-FERIADO-MES-TEMP * 100)
+              + WS-FERIADO-DIA-TEMP
+           MOVE WS-FERIADO-DESC-TEMP TO FERIADO-DESCRIPCION
+           MOVE WS-FERIADO-TIPO-TEMP TO FERIADO-TIPO
+           WRITE HOLIDAY-CALENDAR-RECORD
+           STRING "FERIADO GENERADO " FERIADO-FECHA " "
+                  FERIADO-DESCRIPCION
+                  DELIMITED BY SIZE INTO WS-AUDIT-DESCRIPCION
+           PERFORM ESCRIBIR-AUDITORIA.
+
+      *****************************************************************
+      * ALGORITMO DE GAUSS (ANONYMOUS GREGORIAN ALGORITHM) PARA        *
+      * CALCULAR EL DOMINGO DE PASCUA Y DERIVAR JUEVES/VIERNES SANTO   *
+      *****************************************************************
+       CALCULAR-PASCUA.
+           COMPUTE WS-PASCUA-A = FUNCTION MOD(WS-ANO-FERIADOS, 19)
+           COMPUTE WS-PASCUA-B = WS-ANO-FERIADOS / 100
+           COMPUTE WS-PASCUA-C = FUNCTION MOD(WS-ANO-FERIADOS, 100)
+           COMPUTE WS-PASCUA-D = WS-PASCUA-B / 4
+           COMPUTE WS-PASCUA-E = FUNCTION MOD(WS-PASCUA-B, 4)
+           COMPUTE WS-PASCUA-F = (WS-PASCUA-B + 8) / 25
+           COMPUTE WS-PASCUA-G = (WS-PASCUA-B - WS-PASCUA-F + 1) / 3
+           COMPUTE WS-PASCUA-H = FUNCTION MOD(
+              (19 * WS-PASCUA-A) + WS-PASCUA-B - WS-PASCUA-D
+              - WS-PASCUA-G + 15, 30)
+           COMPUTE WS-PASCUA-I = WS-PASCUA-C / 4
+           COMPUTE WS-PASCUA-K = FUNCTION MOD(WS-PASCUA-C, 4)
+           COMPUTE WS-PASCUA-L = FUNCTION MOD(
+              32 + (2 * WS-PASCUA-E) + (2 * WS-PASCUA-I)
+              - WS-PASCUA-H - WS-PASCUA-K, 7)
+           COMPUTE WS-PASCUA-M =
+              (WS-PASCUA-A + (11 * WS-PASCUA-H) + (22 * WS-PASCUA-L))
+              / 451
+           COMPUTE WS-PASCUA-MES =
+              (WS-PASCUA-H + WS-PASCUA-L - (7 * WS-PASCUA-M) + 114)
+              / 31
+           COMPUTE WS-PASCUA-DIA = FUNCTION MOD(
+              WS-PASCUA-H + WS-PASCUA-L - (7 * WS-PASCUA-M) + 114, 31)
+           ADD 1 TO WS-PASCUA-DIA
+
+           COMPUTE WS-PASCUA-FECHA-YMD =
+              (WS-ANO-FERIADOS * 10000) + (WS-PASCUA-MES * 100)
+              + WS-PASCUA-DIA
+
+           COMPUTE WS-PASCUA-ENTERO =
+              FUNCTION INTEGER-OF-DATE(WS-PASCUA-FECHA-YMD)
+           COMPUTE WS-JUEVES-SANTO-YMD =
+              FUNCTION DATE-OF-INTEGER(WS-PASCUA-ENTERO - 3)
+           COMPUTE WS-VIERNES-SANTO-YMD =
+              FUNCTION DATE-OF-INTEGER(WS-PASCUA-ENTERO - 2).
+
        EVALUAR-ESTACION.
            COMPUTE WS-MES-DIA =(WS-MES * 100) + WS-DIA.
-           EVALUATE TRUE
-           WHEN WS-MES-DIA >= 1221 OR WS-MES-DIA < 0320
-                DISPLAY "LA ESTACION ES: VERANO"
-           WHEN WS-MES-DIA >= 0320 AND WS-MES-DIA < 0621
-                DISPLAY "LA ESTACION ES: OTONO"
-           WHEN WS-MES-DIA >= 0621 AND WS-MES-DIA < 0922
-                DISPLAY "LA ESTACION ES: INVIERNO"
-           WHEN WS-MES-DIA >= 0922 AND WS-MES-DIA < 1221
-                DISPLAY "LA ESTACION ES: PRIMAVERA"
-           WHEN OTHER
-                DISPLAY "ERROR EN EL CALCULO DE ESTACION"
-           END-EVALUATE.
+           IF WS-HEMISFERIO-NORTE
+              EVALUATE TRUE
+              WHEN WS-MES-DIA >= 1221 OR WS-MES-DIA < 0320
+                   MOVE "INVIERNO" TO WS-ESTACION-RESULTADO
+              WHEN WS-MES-DIA >= 0320 AND WS-MES-DIA < 0621
+                   MOVE "PRIMAVERA" TO WS-ESTACION-RESULTADO
+              WHEN WS-MES-DIA >= 0621 AND WS-MES-DIA < 0922
+                   MOVE "VERANO" TO WS-ESTACION-RESULTADO
+              WHEN WS-MES-DIA >= 0922 AND WS-MES-DIA < 1221
+                   MOVE "OTONO" TO WS-ESTACION-RESULTADO
+              WHEN OTHER
+                   MOVE "ERROR" TO WS-ESTACION-RESULTADO
+              END-EVALUATE
+           ELSE
+              EVALUATE TRUE
+              WHEN WS-MES-DIA >= 1221 OR WS-MES-DIA < 0320
+                   MOVE "VERANO" TO WS-ESTACION-RESULTADO
+              WHEN WS-MES-DIA >= 0320 AND WS-MES-DIA < 0621
+                   MOVE "OTONO" TO WS-ESTACION-RESULTADO
+              WHEN WS-MES-DIA >= 0621 AND WS-MES-DIA < 0922
+                   MOVE "INVIERNO" TO WS-ESTACION-RESULTADO
+              WHEN WS-MES-DIA >= 0922 AND WS-MES-DIA < 1221
+                   MOVE "PRIMAVERA" TO WS-ESTACION-RESULTADO
+              WHEN OTHER
+                   MOVE "ERROR" TO WS-ESTACION-RESULTADO
+              END-EVALUATE
+           END-IF.
 
        MOSTRAR-FECHA.
            DISPLAY "LA FECHA INGRESADA ES: "
@@ -72,14 +412,23 @@
            IF NOT (WS-DIA-RANGO AND WS-MES-RANGO AND WS-ANO-RANGO)
               SET WS-FECHA-INVALIDA TO TRUE
            END-IF.
-           
+
            IF (WS-MES = 04 OR WS-MES = 06 OR WS-MES = 09 OR WS-MES = 11)
               AND WS-DIA > 30
-              SET WS-FECHA-INVALIDA TO TRUE 
+              SET WS-FECHA-INVALIDA TO TRUE
            END-IF.
 
            IF WS-MES = 02
-              IF FUNCTION MOD(WS-ANO, 4) = 0
+              SET WS-ANO-BISIESTO TO TRUE
+              IF FUNCTION MOD(WS-ANO, 4) NOT = 0
+                 SET WS-ANO-NO-BISIESTO TO TRUE
+              END-IF
+              IF FUNCTION MOD(WS-ANO, 100) = 0
+                 AND FUNCTION MOD(WS-ANO, 400) NOT = 0
+                 SET WS-ANO-NO-BISIESTO TO TRUE
+              END-IF
+
+              IF WS-ANO-BISIESTO
                  IF WS-DIA > 29
                     SET WS-FECHA-INVALIDA TO TRUE
                  END-IF
@@ -88,4 +437,4 @@
                     SET WS-FECHA-INVALIDA TO TRUE
                  END-IF
               END-IF
-           END-IF.
\ No newline at end of file
+           END-IF.
